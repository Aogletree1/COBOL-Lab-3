@@ -38,6 +38,35 @@
       *        A COUNT OF THE NUMBER OF STUDENTS IN THE CLASS
       *    AVERAGE GRADE FOR ALL STUDENTS =
       *        THE TOTAL OF ALL AVERAGES / NUMBER OF STUDENTS
+      * *************
+      * EXCEPTIONS:
+      *    ANY EXAM SCORE THAT FAILS THE NUMERIC TEST IS ZEROED OUT
+      *    AS BEFORE, BUT THE STUDENT NAME AND THE EXAM FIELD IN
+      *    ERROR ARE ALSO LOGGED TO THE GRADE EXCEPTION FILE SO BAD
+      *    DATA IN GRADES.TXT CAN BE CORRECTED AT THE SOURCE.
+      ****************************************************************
+      * MODIFICATION HISTORY:
+      *    08/09/26  RWP  ADD GRADE EXCEPTION FILE FOR BAD SCORE DATA
+      *    08/09/26  RWP  WEIGHTED EXAM AVERAGE PER CONTROL RECORD
+      *    08/09/26  RWP  GRADE DISTRIBUTION SUMMARY, HONOR ROLL AND
+      *                   PROBATION EXTRACTS
+      *    08/09/26  RWP  NUMBER OF EXAMS IS NOW A CONTROL PARAMETER --
+      *                   SECTIONS GIVING ONLY 3 EXAMS USE A STRAIGHT
+      *                   AVERAGE OF THOSE 3 SINCE THE 20/20/20/40
+      *                   WEIGHTING POLICY ONLY APPLIES WHEN ALL 4
+      *                   EXAMS ARE GIVEN
+      *    08/09/26  RWP  CLASS-SECTION CONTROL BREAKS WITH SECTION
+      *                   SUBTOTALS AND A GRAND TOTAL ACROSS SECTIONS
+      *    08/09/26  RWP  ROSTER RECONCILIATION AGAINST STUDENT-MASTER
+      *                   BEFORE STUDENT PROCESSING BEGINS
+      *    08/09/26  RWP  RANKED TOP-N STUDENTS LIST AT THE END OF THE
+      *                   REPORT, SORTED DESCENDING BY AVERAGE ACROSS
+      *                   ALL SECTIONS
+      *    08/09/26  RWP  CUMULATIVE SEMESTER HISTORY FILE -- EACH RUN
+      *                   APPENDS ITS TOTALS AND THE TREND PRINTS AT
+      *                   THE END OF THE REPORT
+      *    08/09/26  RWP  COMMA-DELIMITED GRADES.CSV EXPORT ALONGSIDE
+      *                   THE PRINTED REPORT FOR LMS GRADEBOOK UPLOAD
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -53,6 +82,50 @@
       *****
            SELECT GRADE-REPORT-FILE
                ASSIGN TO PRINTER 'PRGRADESXXX.TXT'.
+      *****
+           SELECT EXCEPTION-FILE
+               ASSIGN TO 'GRADEXCP.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *****
+           SELECT OPTIONAL CONTROL-FILE
+               ASSIGN TO 'LAB3CTL.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *****
+           SELECT HONOR-ROLL-FILE
+               ASSIGN TO 'HONORROL.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *****
+           SELECT PROBATION-FILE
+               ASSIGN TO 'PROBATION.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *****
+           SELECT OPTIONAL STUDENT-MASTER
+               ASSIGN TO 'STUMAST.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *****
+           SELECT DISCREPANCY-FILE
+               ASSIGN TO 'RECONCILE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *****
+           SELECT RANK-SORT-FILE
+               ASSIGN TO 'RANKSORT.TMP'.
+      *****
+           SELECT RANK-INPUT-FILE
+               ASSIGN TO 'RANKIN.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *****
+           SELECT RANK-OUTPUT-FILE
+               ASSIGN TO 'RANKOUT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *****
+           SELECT HISTORY-FILE
+               ASSIGN TO 'GRADEHIST.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+      *****
+           SELECT CSV-EXPORT-FILE
+               ASSIGN TO 'GRADES.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL.
       *****
        DATA DIVISION.
        FILE SECTION.
@@ -65,11 +138,115 @@
            05  GR-SECOND-EXAM          PIC S999.
            05  GR-THIRD-EXAM           PIC S999.
            05  GR-FOURTH-EXAM          PIC S999.
-           05  FILLER                  PIC X(48).
+           05  GR-CLASS-SECTION        PIC X(04).
+           05  GR-STUDENT-ID           PIC X(09).
+           05  FILLER                  PIC X(35).
       *****
        FD  GRADE-REPORT-FILE
            RECORD CONTAINS 80 CHARACTERS.
        01  REPORT-RECORD               PIC X(80).
+      *****
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXCEPTION-RECORD.
+           05  EL-NAME                 PIC X(20).
+           05  FILLER                  PIC X(02)     VALUE SPACES.
+           05  EL-FIELD-NAME            PIC X(15).
+           05  FILLER                  PIC X(02)     VALUE SPACES.
+           05  EL-REMARKS              PIC X(30).
+           05  FILLER                  PIC X(11)     VALUE SPACES.
+      *****
+       FD  CONTROL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CONTROL-RECORD.
+           05  CTL-WEIGHT-1            PIC 9(03).
+           05  CTL-WEIGHT-2            PIC 9(03).
+           05  CTL-WEIGHT-3            PIC 9(03).
+           05  CTL-WEIGHT-4            PIC 9(03).
+           05  CTL-HONOR-THRESHOLD     PIC 9(03).
+           05  CTL-NUM-TESTS           PIC 9(01).
+           05  CTL-TOP-N               PIC 9(02).
+           05  FILLER                  PIC X(62).
+      *****
+       FD  HONOR-ROLL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  HONOR-ROLL-RECORD.
+           05  HR-NAME                 PIC X(20).
+           05  FILLER                  PIC X(02)     VALUE SPACES.
+           05  HR-AVERAGE              PIC ZZ9.9.
+           05  FILLER                  PIC X(53)     VALUE SPACES.
+      *****
+       FD  PROBATION-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PROBATION-RECORD.
+           05  PR-NAME                 PIC X(20).
+           05  FILLER                  PIC X(02)     VALUE SPACES.
+           05  PR-AVERAGE              PIC ZZ9.9.
+           05  FILLER                  PIC X(01)     VALUE SPACES.
+           05  PR-LETTER-GRADE         PIC A.
+           05  FILLER                  PIC X(51)     VALUE SPACES.
+      *****
+       FD  STUDENT-MASTER
+           RECORD CONTAINS 80 CHARACTERS.
+       01  STUDENT-MASTER-RECORD.
+           05  SM-STUDENT-ID           PIC X(09).
+           05  SM-NAME                 PIC X(20).
+           05  SM-CLASS-SECTION        PIC X(04).
+           05  FILLER                  PIC X(47).
+      *****
+       FD  DISCREPANCY-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  DISCREPANCY-RECORD.
+           05  DISC-STUDENT-ID         PIC X(09).
+           05  FILLER                  PIC X(02)     VALUE SPACES.
+           05  DISC-NAME               PIC X(20).
+           05  FILLER                  PIC X(02)     VALUE SPACES.
+           05  DISC-REMARKS            PIC X(40).
+           05  FILLER                  PIC X(07)     VALUE SPACES.
+      *****
+       SD  RANK-SORT-FILE.
+       01  SORT-RECORD.
+           05  SR-SECTION              PIC X(04).
+           05  SR-AVERAGE              PIC S999V9.
+           05  SR-NAME                 PIC X(20).
+           05  SR-LETTER-GRADE         PIC A.
+           05  FILLER                  PIC X(51).
+      *****
+       FD  RANK-INPUT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RANK-INPUT-RECORD.
+           05  RI-SECTION              PIC X(04).
+           05  RI-AVERAGE              PIC S999V9.
+           05  RI-NAME                 PIC X(20).
+           05  RI-LETTER-GRADE         PIC A.
+           05  FILLER                  PIC X(51).
+      *****
+       FD  RANK-OUTPUT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RANK-OUTPUT-RECORD.
+           05  RO-SECTION              PIC X(04).
+           05  RO-AVERAGE              PIC S999V9.
+           05  RO-NAME                 PIC X(20).
+           05  RO-LETTER-GRADE         PIC A.
+           05  FILLER                  PIC X(51).
+      *****
+      *    ONE RECORD IS APPENDED PER RUN SO THE CLASS AVERAGE CAN BE
+      *    TRACKED ACROSS THE WHOLE SEMESTER, NOT JUST THIS REPORT
+       FD  HISTORY-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  HISTORY-RECORD.
+           05  HIST-RUN-DATE           PIC X(08).
+           05  FILLER                  PIC X(02)     VALUE SPACES.
+           05  HIST-NUM-STUDENTS       PIC 9(03).
+           05  FILLER                  PIC X(02)     VALUE SPACES.
+           05  HIST-CLASS-AVERAGE      PIC 999V9.
+           05  FILLER                  PIC X(61).
+      *****
+      *    COMMA-DELIMITED EXPORT OF THE SAME DETAIL DATA FOR UPLOAD
+      *    TO THE LEARNING MANAGEMENT SYSTEM'S GRADEBOOK IMPORT
+       FD  CSV-EXPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CSV-RECORD                  PIC X(80).
       *****
        WORKING-STORAGE SECTION.
 
@@ -84,12 +261,101 @@
            05  TF-NUM-STUDENTS         PIC S9(2)     VALUE +0.
            05  TF-SUM-AVERAGES         PIC S9(5)V9   VALUE +0.
            05  TF-CLASS-AVERAGE        PIC S999V9    VALUE +0.
+      *****
+       01  DISTRIBUTION-FIELDS.
+           05  TF-COUNT-A              PIC S9(3)     VALUE +0.
+           05  TF-COUNT-B              PIC S9(3)     VALUE +0.
+           05  TF-COUNT-C              PIC S9(3)     VALUE +0.
+           05  TF-COUNT-D              PIC S9(3)     VALUE +0.
+           05  TF-COUNT-F              PIC S9(3)     VALUE +0.
+      *****
+       01  DISTRIBUTION-PCT            PIC ZZ9.9.
+      *****
+       01  GRAND-TOTAL-FIELDS.
+           05  GT-NUM-STUDENTS         PIC S9(3)     VALUE +0.
+           05  GT-SUM-AVERAGES         PIC S9(6)V9   VALUE +0.
+           05  GT-CLASS-AVERAGE        PIC S999V9    VALUE +0.
+           05  GT-COUNT-A              PIC S9(3)     VALUE +0.
+           05  GT-COUNT-B              PIC S9(3)     VALUE +0.
+           05  GT-COUNT-C              PIC S9(3)     VALUE +0.
+           05  GT-COUNT-D              PIC S9(3)     VALUE +0.
+           05  GT-COUNT-F              PIC S9(3)     VALUE +0.
+      *****
+       01  BREAK-FIELDS.
+           05  WS-PREV-SECTION         PIC X(04)     VALUE SPACES.
+           05  WS-FIRST-REC-SW         PIC X         VALUE 'Y'.
+               88  FIRST-STUDENT-RECORD            VALUE 'Y'.
+               88  NOT-FIRST-STUDENT-RECORD        VALUE 'N'.
+      *****
+       01  RECON-FLAGS.
+           05  RECON-EOF-FLAG          PIC X         VALUE 'Y'.
+               88  RECON-AT-EOF                     VALUE 'N'.
+      *****
+       01  RANK-FLAGS.
+           05  RANK-EOF-FLAG           PIC X         VALUE 'Y'.
+               88  RANK-AT-EOF                      VALUE 'N'.
+      *****
+       01  RANK-COUNTS.
+           05  WS-RANK-COUNT           PIC S9(3) COMP VALUE 0.
+      *****
+       01  HIST-FLAGS.
+           05  HIST-EOF-FLAG           PIC X         VALUE 'Y'.
+               88  HIST-AT-EOF                      VALUE 'N'.
+           05  WS-HISTORY-FILE-STATUS  PIC X(02)     VALUE SPACES.
+               88  HISTORY-FILE-NOT-FOUND           VALUE '35'.
+      *****
+       01  WS-RUN-DATE-DISPLAY         PIC X(08)     VALUE SPACES.
+      *****
+       01  WS-CONTROL-CHECKS.
+           05  WS-WEIGHT-SUM           PIC 9(04)     VALUE 0.
+      *****
+       01  CSV-NAME-FIELDS.
+           05  WS-NAME-LEN             PIC S9(4) COMP VALUE 0.
+      *****
+       01  RECON-COUNTS.
+           05  WS-GRADE-ID-COUNT       PIC S9(4) COMP VALUE 0.
+           05  WS-MASTER-COUNT         PIC S9(4) COMP VALUE 0.
+           05  WS-GRADE-IDX            PIC S9(4) COMP VALUE 0.
+           05  WS-MASTER-IDX           PIC S9(4) COMP VALUE 0.
+           05  WS-GRADE-CAP-SW         PIC X         VALUE 'N'.
+               88  GRADE-CAP-LOGGED                 VALUE 'Y'.
+           05  WS-MASTER-CAP-SW        PIC X         VALUE 'N'.
+               88  MASTER-CAP-LOGGED                VALUE 'Y'.
+      *****
+       01  GRADE-ID-TABLE.
+           05  GIT-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-GRADE-ID-COUNT
+                   INDEXED BY GIT-IDX.
+               10  GIT-STUDENT-ID       PIC X(09).
+               10  GIT-NAME             PIC X(20).
+      *****
+       01  MASTER-ID-TABLE.
+           05  MIT-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-MASTER-COUNT
+                   INDEXED BY MIT-IDX.
+               10  MIT-STUDENT-ID       PIC X(09).
+               10  MIT-NAME             PIC X(20).
       *****
        01  REPORT-FIELDS.
            05  PROPER-SPACING          PIC 9        VALUE 1.
       *****
        01  CONSTANTS-FIELDS.
            05  CF-NUM-TESTS            PIC 9         VALUE 4.
+      *****
+       01  CONTROL-FIELDS.
+      *    DEFAULTED HERE IN CASE LAB3CTL.TXT IS MISSING OR EMPTY --
+      *    20/20/20/40 IS THE STANDARD DEPARTMENT WEIGHTING POLICY
+           05  CF-WEIGHT-1             PIC 9(03)     VALUE 020.
+           05  CF-WEIGHT-2             PIC 9(03)     VALUE 020.
+           05  CF-WEIGHT-3             PIC 9(03)     VALUE 020.
+           05  CF-WEIGHT-4             PIC 9(03)     VALUE 040.
+      *    HONOR ROLL CUTOFF -- DEFAULTS TO THE 'A' CUTOFF BUT MAY BE
+      *    RAISED OR LOWERED VIA LAB3CTL.TXT
+           05  CF-HONOR-THRESHOLD      PIC 9(03)     VALUE 090.
+      *    SIZE OF THE RANKED TOP-STUDENTS LIST AT THE END OF THE
+      *    REPORT -- DEFAULTS TO THE TOP 10 WHEN LAB3CTL.TXT DOES NOT
+      *    SAY OTHERWISE
+           05  CF-TOP-N                PIC 9(02)     VALUE 10.
       *****
        01  WS-DATE.
            05 WS-YEAR                  PIC 99        VALUE 0.
@@ -108,6 +374,29 @@
                10 H1-DAY               PIC 99.
                10                      PIC X VALUE '/'.
                10 H1-YEAR              PIC 99.
+      *****
+       01  HEADING-WEIGHTS.
+           05                          PIC X(20)     VALUE
+                                        'EXAM WEIGHTS (PCT):'.
+           05  HW-WEIGHT-1             PIC ZZ9.
+           05                          PIC X(1)      VALUE '/'.
+           05  HW-WEIGHT-2             PIC ZZ9.
+           05                          PIC X(1)      VALUE '/'.
+           05  HW-WEIGHT-3             PIC ZZ9.
+           05                          PIC X(1)      VALUE '/'.
+           05  HW-WEIGHT-4             PIC ZZ9.
+           05                          PIC X(40)     VALUE SPACES.
+      *****
+      *    PRINTED IN PLACE OF HEADING-WEIGHTS WHEN CF-NUM-TESTS IS
+      *    NOT 4 -- THE WEIGHTING TABLE IS NOT APPLIED FOR A SECTION
+      *    RUNNING FEWER THAN FOUR EXAMS, SO THE REPORT MUST NOT SHOW
+      *    WEIGHTS THAT WERE NEVER USED TO SCORE IT
+       01  HEADING-FLAT-POLICY.
+           05                          PIC X(20)     VALUE
+                                        'GRADING POLICY:'.
+           05  HFP-NUM-TESTS           PIC 9.
+           05                          PIC X(56)     VALUE
+                                        '-EXAM FLAT AVERAGE'.
       *****
        01  HEADING-TWO.
            05                          PIC X(7)      VALUE SPACES.
@@ -124,9 +413,78 @@
       *****
        01  TOTAL-LINE.
            05  FILLER                  PIC X(25)     VALUE SPACES.
-           05  FILLER                  PIC X(25)     VALUE
-                                        'CLASS AVERAGE'.
+           05  TL-LABEL                PIC X(25).
            05  TL-CLASS-AVERAGE        PIC ZZ9.9.
+      *****
+       01  DISTRIB-HEADING-LINE.
+           05  FILLER                  PIC X(25)     VALUE SPACES.
+           05  FILLER                  PIC X(25)     VALUE
+                                        'GRADE DISTRIBUTION'.
+      *****
+       01  DISTRIB-LINE.
+           05  FILLER                  PIC X(25)     VALUE SPACES.
+           05  DSL-GRADE               PIC X(01).
+           05  FILLER                  PIC X(04)     VALUE SPACES.
+           05  DSL-COUNT               PIC ZZ9.
+           05  FILLER                  PIC X(08)     VALUE
+                                        ' STUDENT'.
+           05  FILLER                  PIC X(03)     VALUE SPACES.
+           05  DSL-PERCENT             PIC ZZ9.9.
+           05  FILLER                  PIC X(01)     VALUE '%'.
+      *****
+       01  RANK-HEADING-LINE.
+           05  FILLER                  PIC X(25)     VALUE SPACES.
+           05  RHL-LABEL               PIC X(25).
+      *****
+       01  RANK-LINE.
+           05                          PIC X(05)     VALUE SPACES.
+           05  RL-RANK                 PIC ZZ9.
+           05                          PIC X(02)     VALUE SPACES.
+           05  RL-NAME                 PIC X(20).
+           05                          PIC X(05)     VALUE SPACES.
+           05  RL-SECTION              PIC X(04).
+           05                          PIC X(05)     VALUE SPACES.
+           05  RL-AVERAGE              PIC ZZ9.9.
+           05                          PIC X(05)     VALUE SPACES.
+           05  RL-LETTER-GRADE         PIC A.
+      *****
+       01  HISTORY-HEADING-LINE.
+           05  FILLER                  PIC X(25)     VALUE SPACES.
+           05  FILLER                  PIC X(25)     VALUE
+                                        'SEMESTER HISTORY'.
+      *****
+       01  HISTORY-TREND-LINE.
+           05                          PIC X(05)     VALUE SPACES.
+           05  HTL-RUN-DATE            PIC X(08).
+           05                          PIC X(05)     VALUE SPACES.
+           05  HTL-NUM-STUDENTS        PIC ZZ9.
+           05                          PIC X(05)     VALUE SPACES.
+           05  HTL-CLASS-AVERAGE       PIC ZZ9.9.
+      *****
+       01  CSV-HEADER-LINE             PIC X(80)     VALUE
+           'NAME,EXAM1,EXAM2,EXAM3,EXAM4,AVERAGE,GRADE'.
+      *****
+      *    CL-NAME IS DELIBERATELY NOT PART OF THIS RECORD -- THE
+      *    NAME IS TRIMMED TO ITS ACTUAL LENGTH AND STRUNG INTO
+      *    CSV-RECORD DIRECTLY BY 32-BUILD-CSV-LINE-ROUTINE SO THE
+      *    EXPORTED NAME DOES NOT CARRY TRAILING PAD SPACES
+      *    THE NUMERIC FIELDS BELOW ARE DELIBERATELY UNEDITED
+      *    (ZERO-PADDED, NO Z-SUPPRESSION) SO THEY NEVER CARRY A
+      *    LEADING BLANK INTO THE CSV -- AN LMS IMPORT TREATING THE
+      *    COLUMN AS STRICT NUMERIC WOULD CHOKE ON " 85" THE SAME WAY
+      *    IT WOULD ON A PADDED NAME
+       01  CSV-LINE.
+           05  CL-EXAM-1               PIC 999.
+           05  FILLER                  PIC X         VALUE ','.
+           05  CL-EXAM-2               PIC 999.
+           05  FILLER                  PIC X         VALUE ','.
+           05  CL-EXAM-3               PIC 999.
+           05  FILLER                  PIC X         VALUE ','.
+           05  CL-EXAM-4               PIC 999.
+           05  FILLER                  PIC X         VALUE ','.
+           05  CL-AVERAGE              PIC 999.9.
+           05  FILLER                  PIC X         VALUE ','.
+           05  CL-LETTER-GRADE         PIC A.
       *****
        PROCEDURE DIVISION.
   
@@ -140,25 +498,292 @@
        15-HSKPING-ROUTINE.
 
            OPEN INPUT GRADE-FILE
-               OUTPUT GRADE-REPORT-FILE 
+               OUTPUT GRADE-REPORT-FILE
+               OUTPUT EXCEPTION-FILE
+               OUTPUT HONOR-ROLL-FILE
+               OUTPUT PROBATION-FILE
+               OUTPUT DISCREPANCY-FILE
+               OUTPUT RANK-INPUT-FILE
+               OUTPUT CSV-EXPORT-FILE
+
+           MOVE CSV-HEADER-LINE TO CSV-RECORD
+           WRITE CSV-RECORD
+
+      *    THESE FD RECORDS CARRY INTER-FIELD FILLER THAT IS NEVER
+      *    TOUCHED AGAIN ONCE A RECORD IS WRITTEN -- BLANK THE WHOLE
+      *    BUFFER HERE, ONE TIME, SO THE FILLER BYTES ARE SPACES
+      *    RATHER THAN WHATEVER GARBAGE THE RUNTIME HANDS BACK
+           MOVE SPACES TO EXCEPTION-RECORD
+           MOVE SPACES TO HONOR-ROLL-RECORD
+           MOVE SPACES TO PROBATION-RECORD
+           MOVE SPACES TO DISCREPANCY-RECORD
+           MOVE SPACES TO RANK-INPUT-RECORD
+           MOVE SPACES TO HISTORY-RECORD
+
+           PERFORM 16-READ-CONTROL-ROUTINE
+
+      *    RECONCILE GRADES.TXT AGAINST THE STUDENT ROSTER BEFORE ANY
+      *    REPORT PROCESSING SO A DROPPED RECORD SHOWS UP BEFORE THE
+      *    CLASS AVERAGE IS PUBLISHED, NOT AFTER
+           PERFORM 17-RECONCILE-ROSTER-ROUTINE
 
            ACCEPT WS-DATE FROM DATE
            MOVE WS-MONTH TO H1-MONTH
            MOVE WS-DAY TO H1-DAY
            MOVE WS-YEAR TO H1-YEAR
 
+           STRING H1-MONTH DELIMITED BY SIZE
+                  '/'      DELIMITED BY SIZE
+                  H1-DAY   DELIMITED BY SIZE
+                  '/'      DELIMITED BY SIZE
+                  H1-YEAR  DELIMITED BY SIZE
+               INTO WS-RUN-DATE-DISPLAY
+
            PERFORM 20-HEADER-ROUTINE
            .
 
+       16-READ-CONTROL-ROUTINE.
+
+      *    THE CONTROL RECORD IS OPTIONAL -- IF LAB3CTL.TXT IS
+      *    MISSING OR EMPTY THE DEPARTMENT-STANDARD WEIGHTS ALREADY
+      *    DEFAULTED INTO CONTROL-FIELDS ARE LEFT IN PLACE
+
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+      *          THE WEIGHTS ONLY MAKE SENSE AS A SET -- IF THEY DO
+      *          NOT SUM TO 100 THE DEPARTMENT-STANDARD 20/20/20/40
+      *          DEFAULT ALREADY IN CF-WEIGHT-1 THRU 4 IS LEFT IN
+      *          PLACE AND THE BAD CONTROL RECORD IS LOGGED RATHER
+      *          THAN SILENTLY SCORING EVERY STUDENT WRONG
+                   COMPUTE WS-WEIGHT-SUM =
+                       CTL-WEIGHT-1 + CTL-WEIGHT-2 +
+                       CTL-WEIGHT-3 + CTL-WEIGHT-4
+                   IF WS-WEIGHT-SUM = 100
+                      MOVE CTL-WEIGHT-1 TO CF-WEIGHT-1
+                      MOVE CTL-WEIGHT-2 TO CF-WEIGHT-2
+                      MOVE CTL-WEIGHT-3 TO CF-WEIGHT-3
+                      MOVE CTL-WEIGHT-4 TO CF-WEIGHT-4
+                   ELSE
+                      MOVE 'CONTROL RECORD'    TO EL-NAME
+                      MOVE 'EXAM WEIGHTS'      TO EL-FIELD-NAME
+                      MOVE 'WEIGHTS NOT 100 - DEFAULT USED'
+                          TO EL-REMARKS
+                      WRITE EXCEPTION-RECORD
+                        END-IF
+      *          A ZERO/UNSET THRESHOLD WOULD PUT THE WHOLE CLASS ON
+      *          THE HONOR ROLL (DF-AVERAGE >= 0 IS ALWAYS TRUE), SO
+      *          IT IS GUARDED THE SAME WAY CTL-TOP-N IS BELOW
+                   IF CTL-HONOR-THRESHOLD > ZERO
+                      MOVE CTL-HONOR-THRESHOLD TO CF-HONOR-THRESHOLD
+                   ELSE
+                      MOVE 'CONTROL RECORD'    TO EL-NAME
+                      MOVE 'HONOR THRESHOLD'   TO EL-FIELD-NAME
+                      MOVE 'THRESHOLD NOT SET - DEFAULT'
+                          TO EL-REMARKS
+                      WRITE EXCEPTION-RECORD
+                        END-IF
+      *          ONLY 3 OR 4 EXAMS ARE SUPPORTED -- ANYTHING ELSE
+      *          LEAVES THE 4-EXAM DEFAULT IN PLACE AND IS LOGGED
+      *          RATHER THAN QUIETLY DIVIDING BY THE WRONG NUMBER
+                   IF CTL-NUM-TESTS = 3 OR CTL-NUM-TESTS = 4
+                      MOVE CTL-NUM-TESTS TO CF-NUM-TESTS
+                   ELSE
+                      IF CTL-NUM-TESTS > ZERO
+                         MOVE 'CONTROL RECORD'  TO EL-NAME
+                         MOVE 'NUM TESTS'       TO EL-FIELD-NAME
+                         MOVE 'BAD EXAM COUNT - DEFAULT USED'
+                             TO EL-REMARKS
+                         WRITE EXCEPTION-RECORD
+                           END-IF
+                        END-IF
+                   IF CTL-TOP-N > ZERO
+                      MOVE CTL-TOP-N TO CF-TOP-N
+                        END-IF
+           END-READ
+           CLOSE CONTROL-FILE
+           .
+
+       17-RECONCILE-ROSTER-ROUTINE.
+
+           PERFORM 18-LOAD-ROSTER-TABLES-ROUTINE
+
+           PERFORM 19A-CHECK-MISSING-GRADES-ROUTINE
+               VARYING WS-MASTER-IDX FROM 1 BY 1
+               UNTIL WS-MASTER-IDX > WS-MASTER-COUNT
+
+           PERFORM 19B-CHECK-UNENROLLED-ROUTINE
+               VARYING WS-GRADE-IDX FROM 1 BY 1
+               UNTIL WS-GRADE-IDX > WS-GRADE-ID-COUNT
+           .
+
+       18-LOAD-ROSTER-TABLES-ROUTINE.
+
+      *    GRADE-FILE IS READ ONCE HERE TO BUILD THE IN-MEMORY ROSTER
+      *    CHECK TABLE, THEN CLOSED AND REOPENED SO 25-PROCESS-
+      *    STUDENT-ROUTINE STARTS FROM THE FIRST RECORD AS USUAL
+
+           MOVE 'Y' TO RECON-EOF-FLAG
+           PERFORM UNTIL RECON-AT-EOF
+               READ GRADE-FILE
+                   AT END
+                       SET RECON-AT-EOF TO TRUE
+                   NOT AT END
+                       IF WS-GRADE-ID-COUNT < 500
+                          ADD 1 TO WS-GRADE-ID-COUNT
+                          MOVE GR-STUDENT-ID
+                              TO GIT-STUDENT-ID (WS-GRADE-ID-COUNT)
+                          MOVE GR-NAME
+                              TO GIT-NAME (WS-GRADE-ID-COUNT)
+                       ELSE
+      *                   THE 500-ENTRY RECONCILIATION TABLE IS FULL --
+      *                   SAY SO ONCE RATHER THAN SILENTLY DROPPING
+      *                   RECORDS OUT OF THE ROSTER CHECK
+                          IF NOT GRADE-CAP-LOGGED
+                             MOVE SPACES         TO DISC-STUDENT-ID
+                             MOVE 'ROSTER CHECK'  TO DISC-NAME
+                             MOVE
+                              'GRADE-FILE OVER 500 - CHECK INCOMPLETE'
+                                 TO DISC-REMARKS
+                             WRITE DISCREPANCY-RECORD
+                             SET GRADE-CAP-LOGGED TO TRUE
+                          END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE GRADE-FILE
+           OPEN INPUT GRADE-FILE
+
+           OPEN INPUT STUDENT-MASTER
+           MOVE 'Y' TO RECON-EOF-FLAG
+           PERFORM UNTIL RECON-AT-EOF
+               READ STUDENT-MASTER
+                   AT END
+                       SET RECON-AT-EOF TO TRUE
+                   NOT AT END
+                       IF WS-MASTER-COUNT < 500
+                          ADD 1 TO WS-MASTER-COUNT
+                          MOVE SM-STUDENT-ID
+                              TO MIT-STUDENT-ID (WS-MASTER-COUNT)
+                          MOVE SM-NAME
+                              TO MIT-NAME (WS-MASTER-COUNT)
+                       ELSE
+      *                   THE 500-ENTRY RECONCILIATION TABLE IS FULL --
+      *                   SAY SO ONCE RATHER THAN SILENTLY DROPPING
+      *                   RECORDS OUT OF THE ROSTER CHECK
+                          IF NOT MASTER-CAP-LOGGED
+                             MOVE SPACES         TO DISC-STUDENT-ID
+                             MOVE 'ROSTER CHECK'  TO DISC-NAME
+                             MOVE
+                              'STUMAST OVER 500 - CHECK INCOMPLETE'
+                                 TO DISC-REMARKS
+                             WRITE DISCREPANCY-RECORD
+                             SET MASTER-CAP-LOGGED TO TRUE
+                          END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-MASTER
+           .
+
+       19A-CHECK-MISSING-GRADES-ROUTINE.
+
+      *    EVERY ROSTER ENTRY SHOULD HAVE A MATCHING GRADE RECORD --
+      *    IF IT DOESN'T, THE GRADE RECORD WAS DROPPED SOMEWHERE
+
+      *    GIT-ENTRY HAS A DECLARED MINIMUM OF ONE OCCURRENCE BUT
+      *    WS-GRADE-ID-COUNT STAYS ZERO WHEN GRADE-FILE IS EMPTY -- A
+      *    ZERO-COUNT TABLE MUST NEVER BE SEARCHED, SO AN EMPTY GRADE
+      *    TABLE IS TREATED AS AN AUTOMATIC NO-MATCH INSTEAD
+           IF WS-GRADE-ID-COUNT > ZERO
+              SET GIT-IDX TO 1
+              SEARCH GIT-ENTRY
+                  AT END
+                      MOVE MIT-STUDENT-ID (WS-MASTER-IDX)
+                          TO DISC-STUDENT-ID
+                      MOVE MIT-NAME (WS-MASTER-IDX)
+                          TO DISC-NAME
+                      MOVE 'ON ROSTER BUT NO GRADE RECORD FOUND'
+                          TO DISC-REMARKS
+                      WRITE DISCREPANCY-RECORD
+                  WHEN GIT-STUDENT-ID (GIT-IDX)
+                          = MIT-STUDENT-ID (WS-MASTER-IDX)
+                      CONTINUE
+              END-SEARCH
+           ELSE
+              MOVE MIT-STUDENT-ID (WS-MASTER-IDX)
+                  TO DISC-STUDENT-ID
+              MOVE MIT-NAME (WS-MASTER-IDX)
+                  TO DISC-NAME
+              MOVE 'ON ROSTER BUT NO GRADE RECORD FOUND'
+                  TO DISC-REMARKS
+              WRITE DISCREPANCY-RECORD
+                END-IF
+           .
+
+       19B-CHECK-UNENROLLED-ROUTINE.
+
+      *    EVERY GRADE RECORD SHOULD MATCH AN ENROLLED STUDENT -- IF
+      *    IT DOESN'T, SOMEONE KEYED A GRADE FOR THE WRONG ROSTER
+
+      *    MIT-ENTRY HAS A DECLARED MINIMUM OF ONE OCCURRENCE BUT
+      *    WS-MASTER-COUNT STAYS ZERO WHEN STUDENT-MASTER IS MISSING
+      *    OR EMPTY -- A ZERO-COUNT TABLE MUST NEVER BE SEARCHED, SO
+      *    AN EMPTY ROSTER TABLE IS TREATED AS AN AUTOMATIC NO-MATCH
+           IF WS-MASTER-COUNT > ZERO
+              SET MIT-IDX TO 1
+              SEARCH MIT-ENTRY
+                  AT END
+                      MOVE GIT-STUDENT-ID (WS-GRADE-IDX)
+                          TO DISC-STUDENT-ID
+                      MOVE GIT-NAME (WS-GRADE-IDX)
+                          TO DISC-NAME
+                      MOVE 'GRADE RECORD FOR STUDENT NOT ON ROSTER'
+                          TO DISC-REMARKS
+                      WRITE DISCREPANCY-RECORD
+                  WHEN MIT-STUDENT-ID (MIT-IDX)
+                          = GIT-STUDENT-ID (WS-GRADE-IDX)
+                      CONTINUE
+              END-SEARCH
+           ELSE
+              MOVE GIT-STUDENT-ID (WS-GRADE-IDX)
+                  TO DISC-STUDENT-ID
+              MOVE GIT-NAME (WS-GRADE-IDX)
+                  TO DISC-NAME
+              MOVE 'GRADE RECORD FOR STUDENT NOT ON ROSTER'
+                  TO DISC-REMARKS
+              WRITE DISCREPANCY-RECORD
+                END-IF
+           .
+
        20-HEADER-ROUTINE.
 
            WRITE REPORT-RECORD FROM HEADING-ONE
                AFTER ADVANCING PAGE
-           MOVE 3 TO PROPER-SPACING 
+           MOVE 1 TO PROPER-SPACING
 
-           MOVE HEADING-TWO TO REPORT-RECORD 
-           PERFORM 35-WRITE-A-LINE 
-           MOVE 2 TO PROPER-SPACING 
+      *    THE WEIGHTING TABLE ONLY APPLIES WHEN ALL 4 EXAMS ARE
+      *    GIVEN -- SHOWING IT FOR A 3-EXAM SECTION WOULD MISSTATE
+      *    THE GRADING POLICY ACTUALLY USED IN 30-STUDENT-AVG-ROUTINE
+           IF CF-NUM-TESTS = 4
+              MOVE CF-WEIGHT-1 TO HW-WEIGHT-1
+              MOVE CF-WEIGHT-2 TO HW-WEIGHT-2
+              MOVE CF-WEIGHT-3 TO HW-WEIGHT-3
+              MOVE CF-WEIGHT-4 TO HW-WEIGHT-4
+              MOVE HEADING-WEIGHTS TO REPORT-RECORD
+           ELSE
+              MOVE CF-NUM-TESTS TO HFP-NUM-TESTS
+              MOVE HEADING-FLAT-POLICY TO REPORT-RECORD
+                END-IF
+           PERFORM 35-WRITE-A-LINE
+           MOVE 2 TO PROPER-SPACING
+
+           MOVE HEADING-TWO TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+           MOVE 2 TO PROPER-SPACING
            .
 
        25-PROCESS-STUDENT-ROUTINE.
@@ -175,87 +800,229 @@
 
        30-STUDENT-AVG-ROUTINE.
 
+      *    CLASS-SECTION CONTROL BREAK -- GRADE-FILE IS IN SECTION
+      *    ORDER, SO A CHANGE IN GR-CLASS-SECTION MEANS THE PRIOR
+      *    SECTION IS COMPLETE AND ITS SUBTOTAL IS DUE
+           IF NOT FIRST-STUDENT-RECORD
+              AND GR-CLASS-SECTION NOT = WS-PREV-SECTION
+              PERFORM 42-SECTION-SUBTOTAL-ROUTINE
+                END-IF
+
+           MOVE GR-CLASS-SECTION TO WS-PREV-SECTION
+           SET NOT-FIRST-STUDENT-RECORD TO TRUE
+
            MOVE GR-NAME TO DL-NAME
 
       *  USE IF STATEMENTS OR A NESTED IF TO TEST THE INCOMING GRADES
       *  WHEN THEY ARE NUMERIC DO NOTHING
       *  WHEN THEY ARE NOT NUMERIC REPLACE THE BAD INCOMING DATA
-      *  WITH A ZERO BEFORE DOING THE MATH BELOW
+      *  WITH A ZERO BEFORE DOING THE MATH BELOW, AND LOG THE BAD
+      *  FIELD TO THE EXCEPTION FILE SO IT CAN BE TRACED BACK TO
+      *  GRADES.TXT AND CORRECTED
 
            IF GR-FIRST-EXAM IS NUMERIC
               CONTINUE
-           ELSE 
+           ELSE
+              MOVE 'FIRST EXAM'     TO EL-FIELD-NAME
+              PERFORM 31-LOG-BAD-SCORE-ROUTINE
               MOVE ZERO TO GR-FIRST-EXAM
                 END-IF
 
            IF GR-SECOND-EXAM IS NUMERIC
               CONTINUE
-           ELSE 
+           ELSE
+              MOVE 'SECOND EXAM'    TO EL-FIELD-NAME
+              PERFORM 31-LOG-BAD-SCORE-ROUTINE
               MOVE ZERO TO GR-SECOND-EXAM
                 END-IF
 
            IF GR-THIRD-EXAM IS NUMERIC
               CONTINUE
-           ELSE 
+           ELSE
+              MOVE 'THIRD EXAM'     TO EL-FIELD-NAME
+              PERFORM 31-LOG-BAD-SCORE-ROUTINE
               MOVE ZERO TO GR-THIRD-EXAM
                 END-IF
 
-           IF GR-FOURTH-EXAM IS NUMERIC
-              CONTINUE
-           ELSE
-              MOVE ZERO TO GR-FOURTH-EXAM
+      *    THE FOURTH EXAM SLOT IS UNUSED BY SECTIONS RUNNING ONLY
+      *    THREE EXAMS THIS TERM, SO IT IS ONLY VALIDATED WHEN
+      *    CF-NUM-TESTS (FROM THE CONTROL RECORD) SAYS IT IS IN PLAY
+           IF CF-NUM-TESTS = 4
+              IF GR-FOURTH-EXAM IS NUMERIC
+                 CONTINUE
+              ELSE
+                 MOVE 'FOURTH EXAM'    TO EL-FIELD-NAME
+                 PERFORM 31-LOG-BAD-SCORE-ROUTINE
+                 MOVE ZERO TO GR-FOURTH-EXAM
+                   END-IF
                 END-IF
 
 
+           IF CF-NUM-TESTS = 4
+      *    STANDARD FOUR-EXAM POLICY -- EXAM 4 (THE FINAL) IS
+      *    WEIGHTED PER THE CONTROL RECORD, NORMALLY 40 PERCENT,
+      *    WITH THE FIRST THREE EXAMS SPLITTING THE REMAINING 60
+      *    PERCENT EVENLY, IN PLACE OF A FLAT FOUR-WAY DIVIDE
+              COMPUTE DF-AVERAGE ROUNDED =
+                  (GR-FIRST-EXAM  * CF-WEIGHT-1 +
+                   GR-SECOND-EXAM * CF-WEIGHT-2 +
+                   GR-THIRD-EXAM  * CF-WEIGHT-3 +
+                   GR-FOURTH-EXAM * CF-WEIGHT-4) / 100
+           ELSE
+      *    SECTIONS RUNNING FEWER THAN FOUR EXAMS HAVE NO WEIGHTING
+      *    POLICY ON FILE, SO FALL BACK TO A STRAIGHT AVERAGE OF THE
+      *    EXAMS ACTUALLY GIVEN RATHER THAN PADDING THE UNUSED SLOT
+              ADD GR-FIRST-EXAM, GR-SECOND-EXAM, GR-THIRD-EXAM
+                      GIVING DF-SUM-GRADES
+              DIVIDE CF-NUM-TESTS INTO DF-SUM-GRADES
+                  GIVING DF-AVERAGE ROUNDED
+                END-IF
 
-
-
-           ADD GR-FIRST-EXAM, GR-SECOND-EXAM, GR-THIRD-EXAM,
-               GR-FOURTH-EXAM
-                   GIVING DF-SUM-GRADES 
-
-           DIVIDE CF-NUM-TESTS INTO DF-SUM-GRADES
-               GIVING DF-AVERAGE ROUNDED 
-
-           MOVE DF-AVERAGE TO DL-AVERAGE 
+           MOVE DF-AVERAGE TO DL-AVERAGE
 
       * ADD THE IF OR NESTED IF STATEMENTS TO EVALUATE
       * THE DF-AVERAGE SCORE AND MOVE A LETTER GRADE INTO
       * THE DL-LETTER-GRADE FIELD
 
-          
+      *    DL-LETTER-GRADE IS RESET AHEAD OF THE LADDER SO A BAD
+      *    CONTROL RECORD THAT PUSHES DF-AVERAGE OUT OF 0-100 CANNOT
+      *    LEAVE THE PREVIOUS STUDENT'S LETTER GRADE IN PLACE
+           MOVE SPACE TO DL-LETTER-GRADE
+
            IF DF-AVERAGE <= 100 AND DF-AVERAGE >= 90
               MOVE 'A' TO DL-LETTER-GRADE
-                   END-IF 
+              ADD 1 TO TF-COUNT-A
+              ADD 1 TO GT-COUNT-A
+                   END-IF
 
            IF DF-AVERAGE < 90 AND DF-AVERAGE >= 80
               MOVE 'B' TO DL-LETTER-GRADE
-                   END-IF 
-          
+              ADD 1 TO TF-COUNT-B
+              ADD 1 TO GT-COUNT-B
+                   END-IF
+
            IF DF-AVERAGE <= 79 AND DF-AVERAGE >= 70
               MOVE 'C' TO DL-LETTER-GRADE
-                   END-IF 
- 
+              ADD 1 TO TF-COUNT-C
+              ADD 1 TO GT-COUNT-C
+                   END-IF
+
            IF DF-AVERAGE <= 69 AND DF-AVERAGE >= 60
               MOVE 'D' TO DL-LETTER-GRADE
-                   END-IF 
+              ADD 1 TO TF-COUNT-D
+              ADD 1 TO GT-COUNT-D
+                   END-IF
 
            IF DF-AVERAGE <= 59
               MOVE 'F' TO DL-LETTER-GRADE
-                   END-IF 
+              ADD 1 TO TF-COUNT-F
+              ADD 1 TO GT-COUNT-F
+                   END-IF
+
+      *    A DF-AVERAGE OUTSIDE 0-100 (ONLY REACHABLE THROUGH A BAD
+      *    CONTROL RECORD) MATCHES NONE OF THE FIVE BRACKETS ABOVE --
+      *    LOG IT RATHER THAN LET IT PASS THROUGH SILENTLY
+           IF DL-LETTER-GRADE = SPACE
+              MOVE GR-NAME              TO EL-NAME
+              MOVE 'AVERAGE'            TO EL-FIELD-NAME
+              MOVE 'AVG OUT OF RANGE - NO GRADE'
+                  TO EL-REMARKS
+              WRITE EXCEPTION-RECORD
+                   END-IF
 
+      *    HONOR ROLL AND PROBATION EXTRACTS SO THE REGISTRAR'S
+      *    OFFICE CAN MAIL LETTERS WITHOUT COMBING THE FULL PRINTOUT
 
+           IF DF-AVERAGE >= CF-HONOR-THRESHOLD
+              MOVE GR-NAME TO HR-NAME
+              MOVE DF-AVERAGE TO HR-AVERAGE
+              WRITE HONOR-ROLL-RECORD
+                   END-IF
 
+           IF DL-LETTER-GRADE = 'D' OR DL-LETTER-GRADE = 'F'
+              MOVE GR-NAME TO PR-NAME
+              MOVE DF-AVERAGE TO PR-AVERAGE
+              MOVE DL-LETTER-GRADE TO PR-LETTER-GRADE
+              WRITE PROBATION-RECORD
+                   END-IF
 
-           MOVE DETAIL-LINE TO REPORT-RECORD 
+           MOVE DETAIL-LINE TO REPORT-RECORD
                PERFORM 35-WRITE-A-LINE
-           MOVE 1 TO PROPER-SPACING 
+           MOVE 1 TO PROPER-SPACING
+
+      *    EVERY STUDENT'S AVERAGE IS ALSO CAPTURED HERE SO THE
+      *    END-OF-RUN RANK REPORT CAN SORT ACROSS ALL SECTIONS
+           MOVE GR-CLASS-SECTION   TO RI-SECTION
+           MOVE DF-AVERAGE         TO RI-AVERAGE
+           MOVE GR-NAME            TO RI-NAME
+           MOVE DL-LETTER-GRADE    TO RI-LETTER-GRADE
+           WRITE RANK-INPUT-RECORD
+
+      *    SAME DETAIL DATA, COMMA-DELIMITED, FOR THE LMS GRADEBOOK
+      *    IMPORT
+           MOVE GR-FIRST-EXAM      TO CL-EXAM-1
+           MOVE GR-SECOND-EXAM     TO CL-EXAM-2
+           MOVE GR-THIRD-EXAM      TO CL-EXAM-3
+      *    THE FOURTH EXAM COLUMN IS ONLY VALIDATED ABOVE WHEN
+      *    CF-NUM-TESTS = 4 -- FOR A 3-EXAM SECTION ITS CONTENT IS
+      *    UNVALIDATED AND MUST NOT BE MOVED AS-IS INTO THE CSV
+           IF CF-NUM-TESTS = 4
+              MOVE GR-FOURTH-EXAM  TO CL-EXAM-4
+           ELSE
+              MOVE ZERO            TO CL-EXAM-4
+                END-IF
+           MOVE DF-AVERAGE         TO CL-AVERAGE
+           MOVE DL-LETTER-GRADE    TO CL-LETTER-GRADE
+           PERFORM 32-BUILD-CSV-LINE-ROUTINE
+           WRITE CSV-RECORD
+
+           ADD 1 TO TF-NUM-STUDENTS
+           ADD DF-AVERAGE TO TF-SUM-AVERAGES
+           ADD 1 TO GT-NUM-STUDENTS
+           ADD DF-AVERAGE TO GT-SUM-AVERAGES
+           .
+
+       31-LOG-BAD-SCORE-ROUTINE.
 
-           ADD 1 TO TF-NUM-STUDENTS 
-           ADD DF-AVERAGE TO TF-SUM-AVERAGES 
+           MOVE GR-NAME             TO EL-NAME
+           MOVE 'SCORE NOT NUMERIC - ZEROED' TO EL-REMARKS
+           WRITE EXCEPTION-RECORD
            .
 
-       
+       32-BUILD-CSV-LINE-ROUTINE.
+
+      *    LMS GRADEBOOK IMPORTS COMMONLY JOIN ON STUDENT NAME -- A
+      *    NAME PADDED OUT TO A FIXED 20 BYTES WOULD NOT EXACT-MATCH
+      *    THE NAME ON FILE IN THE LMS, SO THE TRAILING SPACES ARE
+      *    TRIMMED OFF BEFORE THE NAME GOES INTO THE CSV RECORD
+
+           MOVE 20 TO WS-NAME-LEN
+           PERFORM UNTIL WS-NAME-LEN = 0
+                   OR GR-NAME (WS-NAME-LEN:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-NAME-LEN
+           END-PERFORM
+           IF WS-NAME-LEN = 0
+              MOVE 1 TO WS-NAME-LEN
+                END-IF
+
+           MOVE SPACES TO CSV-RECORD
+           STRING GR-NAME (1:WS-NAME-LEN) DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  CL-EXAM-1               DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  CL-EXAM-2               DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  CL-EXAM-3               DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  CL-EXAM-4               DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  CL-AVERAGE              DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  CL-LETTER-GRADE         DELIMITED BY SIZE
+               INTO CSV-RECORD
+           .
+
+
        35-WRITE-A-LINE.
 
            WRITE REPORT-RECORD
@@ -269,15 +1036,259 @@
 
            MOVE TF-CLASS-AVERAGE TO TL-CLASS-AVERAGE
 
-           MOVE TOTAL-LINE TO REPORT-RECORD 
-           MOVE 3 TO PROPER-SPACING 
-           PERFORM 35-WRITE-A-LINE 
+           MOVE TOTAL-LINE TO REPORT-RECORD
+           MOVE 3 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
            .
 
-       45-EOF-ROUTINE.
+       41-DISTRIBUTION-ROUTINE.
+
+           MOVE DISTRIB-HEADING-LINE TO REPORT-RECORD
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+
+           MOVE 'A' TO DSL-GRADE
+           MOVE TF-COUNT-A TO DSL-COUNT
+           COMPUTE DISTRIBUTION-PCT ROUNDED =
+               TF-COUNT-A * 100 / TF-NUM-STUDENTS
+           MOVE DISTRIBUTION-PCT TO DSL-PERCENT
+           MOVE DISTRIB-LINE TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+
+           MOVE 'B' TO DSL-GRADE
+           MOVE TF-COUNT-B TO DSL-COUNT
+           COMPUTE DISTRIBUTION-PCT ROUNDED =
+               TF-COUNT-B * 100 / TF-NUM-STUDENTS
+           MOVE DISTRIBUTION-PCT TO DSL-PERCENT
+           MOVE DISTRIB-LINE TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+
+           MOVE 'C' TO DSL-GRADE
+           MOVE TF-COUNT-C TO DSL-COUNT
+           COMPUTE DISTRIBUTION-PCT ROUNDED =
+               TF-COUNT-C * 100 / TF-NUM-STUDENTS
+           MOVE DISTRIBUTION-PCT TO DSL-PERCENT
+           MOVE DISTRIB-LINE TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+
+           MOVE 'D' TO DSL-GRADE
+           MOVE TF-COUNT-D TO DSL-COUNT
+           COMPUTE DISTRIBUTION-PCT ROUNDED =
+               TF-COUNT-D * 100 / TF-NUM-STUDENTS
+           MOVE DISTRIBUTION-PCT TO DSL-PERCENT
+           MOVE DISTRIB-LINE TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+
+           MOVE 'F' TO DSL-GRADE
+           MOVE TF-COUNT-F TO DSL-COUNT
+           COMPUTE DISTRIBUTION-PCT ROUNDED =
+               TF-COUNT-F * 100 / TF-NUM-STUDENTS
+           MOVE DISTRIBUTION-PCT TO DSL-PERCENT
+           MOVE DISTRIB-LINE TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+           .
+
+       42-SECTION-SUBTOTAL-ROUTINE.
+
+      *    PRINT THE COMPLETED SECTION'S SUBTOTAL AND DISTRIBUTION,
+      *    THEN RESET THE SECTION-LEVEL TOTALS FOR THE NEXT SECTION --
+      *    THE GRAND TOTALS IN GRAND-TOTAL-FIELDS ARE NEVER RESET
+
+           MOVE SPACES TO TL-LABEL
+           STRING 'SECTION '       DELIMITED BY SIZE
+                  WS-PREV-SECTION  DELIMITED BY SIZE
+                  ' AVERAGE'       DELIMITED BY SIZE
+               INTO TL-LABEL
 
            PERFORM 40-CLASS-AVERAGE-ROUTINE
+           PERFORM 41-DISTRIBUTION-ROUTINE
+
+           MOVE ZERO TO TF-NUM-STUDENTS
+                        TF-SUM-AVERAGES
+                        TF-CLASS-AVERAGE
+                        TF-COUNT-A
+                        TF-COUNT-B
+                        TF-COUNT-C
+                        TF-COUNT-D
+                        TF-COUNT-F
+           .
+
+       43-GRAND-TOTAL-ROUTINE.
+
+           COMPUTE GT-CLASS-AVERAGE ROUNDED =
+               GT-SUM-AVERAGES / GT-NUM-STUDENTS
+
+           MOVE GT-CLASS-AVERAGE TO TL-CLASS-AVERAGE
+           MOVE 'CLASS AVERAGE'  TO TL-LABEL
+
+           MOVE TOTAL-LINE TO REPORT-RECORD
+           MOVE 3 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+           .
+
+       44-GRAND-DISTRIBUTION-ROUTINE.
+
+           MOVE DISTRIB-HEADING-LINE TO REPORT-RECORD
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+
+           MOVE 'A' TO DSL-GRADE
+           MOVE GT-COUNT-A TO DSL-COUNT
+           COMPUTE DISTRIBUTION-PCT ROUNDED =
+               GT-COUNT-A * 100 / GT-NUM-STUDENTS
+           MOVE DISTRIBUTION-PCT TO DSL-PERCENT
+           MOVE DISTRIB-LINE TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+
+           MOVE 'B' TO DSL-GRADE
+           MOVE GT-COUNT-B TO DSL-COUNT
+           COMPUTE DISTRIBUTION-PCT ROUNDED =
+               GT-COUNT-B * 100 / GT-NUM-STUDENTS
+           MOVE DISTRIBUTION-PCT TO DSL-PERCENT
+           MOVE DISTRIB-LINE TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+
+           MOVE 'C' TO DSL-GRADE
+           MOVE GT-COUNT-C TO DSL-COUNT
+           COMPUTE DISTRIBUTION-PCT ROUNDED =
+               GT-COUNT-C * 100 / GT-NUM-STUDENTS
+           MOVE DISTRIBUTION-PCT TO DSL-PERCENT
+           MOVE DISTRIB-LINE TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+
+           MOVE 'D' TO DSL-GRADE
+           MOVE GT-COUNT-D TO DSL-COUNT
+           COMPUTE DISTRIBUTION-PCT ROUNDED =
+               GT-COUNT-D * 100 / GT-NUM-STUDENTS
+           MOVE DISTRIBUTION-PCT TO DSL-PERCENT
+           MOVE DISTRIB-LINE TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+
+           MOVE 'F' TO DSL-GRADE
+           MOVE GT-COUNT-F TO DSL-COUNT
+           COMPUTE DISTRIBUTION-PCT ROUNDED =
+               GT-COUNT-F * 100 / GT-NUM-STUDENTS
+           MOVE DISTRIBUTION-PCT TO DSL-PERCENT
+           MOVE DISTRIB-LINE TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+           .
+
+       45-EOF-ROUTINE.
+
+           PERFORM 42-SECTION-SUBTOTAL-ROUTINE
+           PERFORM 43-GRAND-TOTAL-ROUTINE
+           PERFORM 44-GRAND-DISTRIBUTION-ROUTINE
+           PERFORM 46-RANK-REPORT-ROUTINE
+           PERFORM 48-UPDATE-HISTORY-ROUTINE
+           PERFORM 49-PRINT-HISTORY-TREND-ROUTINE
            CLOSE GRADE-FILE
                  GRADE-REPORT-FILE
+                 EXCEPTION-FILE
+                 HONOR-ROLL-FILE
+                 PROBATION-FILE
+                 DISCREPANCY-FILE
+                 CSV-EXPORT-FILE
            STOP RUN
            .
+
+       46-RANK-REPORT-ROUTINE.
+
+      *    RANK-INPUT-FILE HOLDS ONE RECORD PER STUDENT, WRITTEN AS
+      *    EACH WAS PROCESSED -- SORT IT DESCENDING BY AVERAGE ACROSS
+      *    ALL SECTIONS AND PRINT THE TOP CF-TOP-N AS A RANKED LIST
+
+           CLOSE RANK-INPUT-FILE
+
+           SORT RANK-SORT-FILE
+               ON DESCENDING KEY SR-AVERAGE
+               USING RANK-INPUT-FILE
+               GIVING RANK-OUTPUT-FILE
+
+           MOVE SPACES TO RHL-LABEL
+           STRING 'TOP '        DELIMITED BY SIZE
+                  CF-TOP-N      DELIMITED BY SIZE
+                  ' STUDENTS'   DELIMITED BY SIZE
+               INTO RHL-LABEL
+           MOVE RANK-HEADING-LINE TO REPORT-RECORD
+           MOVE 3 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+
+           OPEN INPUT RANK-OUTPUT-FILE
+           MOVE 'Y' TO RANK-EOF-FLAG
+           MOVE ZERO TO WS-RANK-COUNT
+           PERFORM UNTIL RANK-AT-EOF OR WS-RANK-COUNT >= CF-TOP-N
+               READ RANK-OUTPUT-FILE
+                   AT END
+                       SET RANK-AT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RANK-COUNT
+                       PERFORM 47-PRINT-RANK-LINE-ROUTINE
+               END-READ
+           END-PERFORM
+           CLOSE RANK-OUTPUT-FILE
+           .
+
+       47-PRINT-RANK-LINE-ROUTINE.
+
+           MOVE WS-RANK-COUNT      TO RL-RANK
+           MOVE RO-NAME            TO RL-NAME
+           MOVE RO-SECTION         TO RL-SECTION
+           MOVE RO-AVERAGE         TO RL-AVERAGE
+           MOVE RO-LETTER-GRADE    TO RL-LETTER-GRADE
+           MOVE RANK-LINE TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+           .
+
+       48-UPDATE-HISTORY-ROUTINE.
+
+      *    APPEND THIS RUN'S TOTALS TO THE PERSISTENT HISTORY FILE --
+      *    IT IS NEVER TRUNCATED, SO IT BUILDS UP ONE LINE PER RUN
+      *    ACROSS THE WHOLE SEMESTER
+
+      *    ON THE VERY FIRST RUN OF A SEMESTER GRADEHIST.TXT DOES NOT
+      *    EXIST YET -- OPEN EXTEND ON A MISSING FILE FAILS WITH
+      *    STATUS 35, SO CREATE AN EMPTY FILE FIRST AND THEN EXTEND IT
+           OPEN EXTEND HISTORY-FILE
+           IF HISTORY-FILE-NOT-FOUND
+              OPEN OUTPUT HISTORY-FILE
+              CLOSE HISTORY-FILE
+              OPEN EXTEND HISTORY-FILE
+                END-IF
+
+           MOVE WS-RUN-DATE-DISPLAY TO HIST-RUN-DATE
+           MOVE GT-NUM-STUDENTS     TO HIST-NUM-STUDENTS
+           MOVE GT-CLASS-AVERAGE    TO HIST-CLASS-AVERAGE
+           WRITE HISTORY-RECORD
+           CLOSE HISTORY-FILE
+           .
+
+       49-PRINT-HISTORY-TREND-ROUTINE.
+
+      *    READ THE HISTORY FILE BACK FROM THE TOP SO THE TREND ACROSS
+      *    ALL RUNS SO FAR, INCLUDING THIS ONE, PRINTS AT THE END OF
+      *    THE REPORT
+
+           MOVE HISTORY-HEADING-LINE TO REPORT-RECORD
+           MOVE 3 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+
+           OPEN INPUT HISTORY-FILE
+           MOVE 'Y' TO HIST-EOF-FLAG
+           PERFORM UNTIL HIST-AT-EOF
+               READ HISTORY-FILE
+                   AT END
+                       SET HIST-AT-EOF TO TRUE
+                   NOT AT END
+                       MOVE HIST-RUN-DATE      TO HTL-RUN-DATE
+                       MOVE HIST-NUM-STUDENTS  TO HTL-NUM-STUDENTS
+                       MOVE HIST-CLASS-AVERAGE TO HTL-CLASS-AVERAGE
+                       MOVE HISTORY-TREND-LINE TO REPORT-RECORD
+                       PERFORM 35-WRITE-A-LINE
+               END-READ
+           END-PERFORM
+           CLOSE HISTORY-FILE
+           .
